@@ -5,12 +5,44 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT film-datei ASSIGN TO "filme.dat"
-           ORGANIZATION IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS film-id
            FILE STATUS IS file-status.
 
-           SELECT temp-datei ASSIGN TO "temp.dat"
+           SELECT actor-datei ASSIGN TO "actors.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS a-actor-id
+           ALTERNATE RECORD KEY IS a-film-id WITH DUPLICATES
+           ALTERNATE RECORD KEY IS a-name WITH DUPLICATES
+           FILE STATUS IS actor-status.
+
+           SELECT csv-datei ASSIGN TO "filme.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS csv-status.
+
+           SELECT import-datei ASSIGN TO "import.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS import-status.
+
+           SELECT report-datei ASSIGN TO "bericht.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS report-status.
+
+           SELECT sort-datei ASSIGN TO "sortwk.tmp".
+
+           SELECT audit-datei ASSIGN TO "audit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS audit-status.
+
+           SELECT nextid-datei ASSIGN TO "nextid.dat"
            ORGANIZATION IS SEQUENTIAL
-           FILE STATUS IS temp-status.
+           FILE STATUS IS nextid-status.
+
+           SELECT recovery-datei ASSIGN TO "recovery.mrk"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS recovery-status.
 
        DATA DIVISION.
        FILE SECTION.
@@ -21,77 +53,676 @@
            05 film-name   PIC X(20).
            05 film-jahr   PIC 9(4).
            05 film-desc   PIC X(20).
+           05 film-genre  PIC X(15).
+           05 film-deleted PIC X(01).
+               88 film-is-deleted VALUE "J".
+               88 film-is-active  VALUE "N".
+
+       FD actor-datei.
+       01 datei-actor.
+           05 a-actor-id PIC 9(4).
+           05 a-film-id  PIC 9(4).
+           05 a-name     PIC X(20).
+
+       FD csv-datei.
+       01 csv-rec PIC X(80).
 
-       FD temp-datei.
-       01 temp-film.
-           05 t-id     PIC 9(4).
-           05 t-name   PIC X(20).
-           05 t-jahr   PIC 9(4).
-           05 t-desc   PIC X(20).
+       FD import-datei.
+       01 import-rec PIC X(80).
+
+       FD report-datei.
+       01 report-rec PIC X(80).
+
+       FD audit-datei.
+       01 audit-rec PIC X(80).
+
+       FD nextid-datei.
+       01 nextid-rec.
+           05 nextid-value PIC 9(4).
+
+       FD recovery-datei.
+       01 recovery-rec PIC X(40).
+
+       SD sort-datei.
+       01 srt-rec.
+           05 srt-jahr  PIC 9(4).
+           05 srt-name  PIC X(20).
+           05 srt-id    PIC 9(4).
+           05 srt-desc  PIC X(20).
+           05 srt-genre PIC X(15).
 
        WORKING-STORAGE SECTION.
 
        01 ws-name   PIC X(20).
        01 ws-desc   PIC X(20).
+       01 ws-genre  PIC X(15).
 
        01 ws-jahr-input PIC X(4).
        01 ws-jahr PIC 9(4).
 
+       01 ws-min-jahr PIC 9(4) VALUE 1888.
+       01 ws-max-jahr PIC 9(4).
+       01 ws-today    PIC 9(8).
+
+       01 ws-dup-flag PIC X(01) VALUE "N".
+           88 dup-found VALUE "J".
+       01 ws-confirm  PIC X(01).
+
        01 file-status PIC XX.
            88 ok VALUE "00".
            88 eof VALUE "10".
 
-       01 temp-status PIC XX.
+       01 actor-status PIC XX.
+           88 actor-ok VALUE "00".
+           88 actor-eof VALUE "10".
+
+       01 csv-status PIC XX.
+           88 csv-ok VALUE "00".
+           88 csv-eof VALUE "10".
+
+       01 import-status PIC XX.
+           88 import-ok VALUE "00".
+           88 import-eof VALUE "10".
+
+       01 ws-batch-name       PIC X(20).
+       01 ws-batch-jahr-input PIC X(4).
+       01 ws-batch-jahr       PIC 9(4).
+       01 ws-batch-desc       PIC X(20).
+       01 ws-batch-genre      PIC X(15).
+       01 ws-batch-loaded     PIC 9(4) VALUE ZERO.
+       01 ws-batch-skipped    PIC 9(4) VALUE ZERO.
 
-       01 menu-choice PIC X.
-           88 m-show VALUE "1".
-           88 m-add  VALUE "2".
-           88 m-del  VALUE "3".
-           88 m-exit VALUE "9".
+       01 report-status PIC XX.
+           88 report-ok VALUE "00".
+           88 report-eof VALUE "10".
+
+       01 ws-report-line  PIC X(80).
+       01 ws-page-size    PIC 9(4) VALUE 20.
+       01 ws-line-count   PIC 9(4) VALUE ZERO.
+       01 ws-page-num     PIC 9(4) VALUE ZERO.
+       01 ws-report-total PIC 9(4) VALUE ZERO.
+
+       01 ws-filter-choice    PIC X(01).
+       01 ws-filter-jahr-input PIC X(4).
+       01 ws-filter-jahr      PIC 9(4).
+       01 ws-filter-name      PIC X(20).
+       01 ws-filter-genre     PIC X(15).
+       01 ws-filter-len       PIC 9(2).
+       01 ws-filter-genre-len PIC 9(2).
+       01 ws-filter-flag PIC X(01) VALUE "N".
+           88 filter-matches VALUE "J".
+       01 ws-name-pos PIC 9(2).
+       01 ws-genre-pos PIC 9(2).
+
+       01 ws-sort-choice PIC X(01).
+       01 ws-sort-flag PIC X(01) VALUE "N".
+           88 sort-read-eof VALUE "J".
+
+       01 ws-page-display-size PIC 9(4) VALUE 10.
+       01 ws-screen-line-count PIC 9(4) VALUE ZERO.
+       01 ws-more-choice       PIC X(01).
+       01 ws-paging-flag PIC X(01) VALUE "N".
+           88 stop-paging VALUE "J".
+
+       01 audit-status PIC XX.
+           88 audit-ok VALUE "00".
+           88 audit-eof VALUE "10".
+
+       01 ws-audit-date   PIC 9(8).
+       01 ws-audit-time   PIC 9(8).
+       01 ws-audit-action PIC X(20).
+       01 ws-audit-detail PIC X(30).
+       01 ws-audit-line   PIC X(80).
+
+       01 nextid-status PIC XX.
+           88 nextid-ok VALUE "00".
+           88 nextid-eof VALUE "10".
+
+       01 recovery-status PIC XX.
+           88 recovery-ok VALUE "00".
+
+       01 ws-recovery-filename PIC X(20) VALUE "recovery.mrk".
+       01 ws-delete-rc         PIC S9(9) COMP-5.
+       01 ws-copy-rc           PIC S9(9) COMP-5.
+       01 ws-backup-flag       PIC X(01) VALUE "N".
+           88 backup-ok VALUE "J".
+
+       01 menu-choice PIC 9(2) VALUE 99.
+           88 m-show VALUE 1.
+           88 m-add  VALUE 2.
+           88 m-del  VALUE 3.
+           88 m-actor-add  VALUE 4.
+           88 m-actor-find VALUE 5.
+           88 m-update VALUE 6.
+           88 m-csv-export VALUE 7.
+           88 m-batch-load VALUE 8.
+           88 m-report VALUE 9.
+           88 m-list-hidden VALUE 11.
+           88 m-restore VALUE 12.
+           88 m-stats VALUE 13.
+           88 m-find-id VALUE 14.
+           88 m-del-year VALUE 15.
+           88 m-exit VALUE 0.
+
+       01 ws-csv-line PIC X(80).
 
        01 last-id PIC 9(4) VALUE ZERO.
+       01 ws-seed-max-id PIC 9(4) VALUE ZERO.
        01 delete-id PIC 9(4).
+       01 update-id PIC 9(4).
+       01 restore-id PIC 9(4).
+       01 delete-jahr PIC 9(4).
+       01 ws-bulk-deleted PIC 9(4) VALUE ZERO.
+
+       01 ws-actor-film-id  PIC 9(4).
+       01 ws-actor-name     PIC X(20).
+       01 ws-last-actor-id  PIC 9(4) VALUE ZERO.
+       01 ws-actor-choice   PIC X(01).
+       01 lookup-id         PIC 9(4).
+
+       01 ws-stat-total  PIC 9(4) VALUE ZERO.
+       01 ws-stat-decade PIC 9(4) VALUE ZERO.
+       01 ws-stat-idx    PIC 9(2) VALUE ZERO.
+       01 ws-stat-found  PIC X(01) VALUE "N".
+           88 stat-found VALUE "J".
+
+       01 ws-stat-decade-table.
+           05 ws-stat-decade-entry OCCURS 20 TIMES.
+               10 ws-stat-decade-value PIC 9(4).
+               10 ws-stat-decade-count PIC 9(4).
+       01 ws-stat-decade-total PIC 9(2) VALUE ZERO.
+
+       01 ws-stat-genre-table.
+           05 ws-stat-genre-entry OCCURS 30 TIMES.
+               10 ws-stat-genre-name  PIC X(15).
+               10 ws-stat-genre-count PIC 9(4).
+       01 ws-stat-genre-total PIC 9(2) VALUE ZERO.
 
        PROCEDURE DIVISION.
 
        MAIN.
            DISPLAY "=== Film DB ==="
+           PERFORM check-recovery
 
            PERFORM UNTIL m-exit
-               PERFORM menu
-               PERFORM handle
+               PERFORM show-menu
+               PERFORM process-choice
            END-PERFORM
 
            STOP RUN.
 
-       menu.
+       check-recovery.
+           OPEN INPUT recovery-datei
+           IF recovery-ok
+               CLOSE recovery-datei
+               DISPLAY "Warnung: Ein vorheriger Loeschvorgang wurde "
+                       "nicht beendet."
+               DISPLAY "Stelle filme.dat aus Sicherung wieder her..."
+               CALL "SYSTEM" USING "copy filme.dat.bak filme.dat"
+                   RETURNING ws-copy-rc
+               IF ws-copy-rc = ZERO
+                   CALL "CBL_DELETE_FILE" USING ws-recovery-filename
+                       RETURNING ws-delete-rc
+                   IF ws-delete-rc NOT = ZERO
+                       DISPLAY "Warnung: Markierungsdatei recovery.mrk "
+                               "konnte nicht entfernt werden!"
+                   END-IF
+                   DISPLAY "Wiederherstellung abgeschlossen."
+               ELSE
+                   DISPLAY "Warnung: Wiederherstellung von filme.dat "
+                           "fehlgeschlagen! recovery.mrk bleibt "
+                           "bestehen, filme.dat.bak bitte manuell "
+                           "pruefen."
+               END-IF
+           END-IF.
+
+       begin-protected-op.
+           MOVE "N" TO ws-backup-flag
+           CALL "SYSTEM" USING "copy filme.dat filme.dat.bak"
+               RETURNING ws-copy-rc
+           IF ws-copy-rc = ZERO
+               MOVE "J" TO ws-backup-flag
+               OPEN OUTPUT recovery-datei
+               MOVE "LOESCHVORGANG LAEUFT" TO recovery-rec
+               WRITE recovery-rec
+               CLOSE recovery-datei
+           ELSE
+               DISPLAY "Warnung: Sicherung von filme.dat "
+                       "fehlgeschlagen! Kein Wiederherstellungs"
+                       "schutz fuer diesen Vorgang."
+           END-IF.
+
+       end-protected-op.
+           IF backup-ok
+               CALL "CBL_DELETE_FILE" USING ws-recovery-filename
+                   RETURNING ws-delete-rc
+               IF ws-delete-rc NOT = ZERO
+                   DISPLAY "Warnung: Markierungsdatei recovery.mrk "
+                           "konnte nicht entfernt werden! Naechster "
+                           "Start wird eine Wiederherstellung "
+                           "ausloesen."
+               END-IF
+           END-IF.
+
+       open-film-io.
+           OPEN I-O film-datei
+           IF file-status = "35"
+               OPEN OUTPUT film-datei
+               CLOSE film-datei
+               OPEN I-O film-datei
+           END-IF.
+
+       open-actor-io.
+           OPEN I-O actor-datei
+           IF actor-status = "35"
+               OPEN OUTPUT actor-datei
+               CLOSE actor-datei
+               OPEN I-O actor-datei
+           END-IF.
+
+       show-menu.
            DISPLAY " "
            DISPLAY "1 - Anzeigen"
            DISPLAY "2 - Hinzufuegen"
            DISPLAY "3 - Loeschen"
-           DISPLAY "9 - Ende"
+           DISPLAY "4 - Schauspieler hinzufuegen"
+           DISPLAY "5 - Schauspieler suchen"
+           DISPLAY "6 - Film aktualisieren"
+           DISPLAY "7 - CSV-Export"
+           DISPLAY "8 - Sammel-Import aus Datei"
+           DISPLAY "9 - Bericht drucken"
+           DISPLAY "11 - Geloeschte Filme anzeigen"
+           DISPLAY "12 - Film wiederherstellen"
+           DISPLAY "13 - Statistik anzeigen"
+           DISPLAY "14 - Film nach ID suchen"
+           DISPLAY "15 - Filme nach Jahr loeschen"
+           DISPLAY "0 - Ende"
            ACCEPT menu-choice.
 
-       handle.
-           EVALUATE menu-choice
-               WHEN "1" PERFORM show-films
-               WHEN "2" PERFORM add-film
-               WHEN "3" PERFORM delete-film
-               WHEN "9" SET m-exit TO TRUE
+       process-choice.
+           EVALUATE TRUE
+               WHEN m-show PERFORM show-films
+               WHEN m-add PERFORM add-film
+               WHEN m-del PERFORM delete-film
+               WHEN m-actor-add PERFORM add-actor
+               WHEN m-actor-find PERFORM find-by-actor
+               WHEN m-update PERFORM update-film
+               WHEN m-csv-export PERFORM csv-export
+               WHEN m-batch-load PERFORM batch-load-films
+               WHEN m-report PERFORM print-report
+               WHEN m-list-hidden PERFORM list-hidden-films
+               WHEN m-restore PERFORM restore-film
+               WHEN m-stats PERFORM show-statistics
+               WHEN m-find-id PERFORM find-film-by-id
+               WHEN m-del-year PERFORM delete-by-year
+               WHEN m-exit CONTINUE
                WHEN OTHER DISPLAY "Falsche Eingabe"
            END-EVALUATE.
 
        show-films.
+           PERFORM ask-filter
+           PERFORM ask-sort-choice
+
+           IF ws-sort-choice = "1" OR ws-sort-choice = "2"
+               PERFORM show-films-sorted
+           ELSE
+               PERFORM show-films-unsorted
+           END-IF.
+
+       show-films-unsorted.
+           MOVE ZERO TO ws-screen-line-count
+           MOVE "N" TO ws-paging-flag
+
            OPEN INPUT film-datei
            IF ok
                DISPLAY "--- Liste ---"
+               PERFORM UNTIL NOT ok OR stop-paging
+                   READ film-datei NEXT RECORD
+                   IF ok
+                       PERFORM check-filter-match
+                       IF filter-matches
+                           DISPLAY film-id " | "
+                                   film-name(1:15) " | "
+                                   film-jahr " | "
+                                   film-desc(1:15) " | "
+                                   film-genre
+                           PERFORM ask-more
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE film-datei
+           ELSE
+               DISPLAY "Datei leer oder nicht gefunden"
+           END-IF.
+
+       show-films-sorted.
+           MOVE "N" TO ws-sort-flag
+
+           IF ws-sort-choice = "2"
+               SORT sort-datei
+                   ON ASCENDING KEY srt-name
+                   INPUT PROCEDURE sort-input-procedure
+                   OUTPUT PROCEDURE sort-output-procedure
+           ELSE
+               SORT sort-datei
+                   ON ASCENDING KEY srt-jahr
+                   INPUT PROCEDURE sort-input-procedure
+                   OUTPUT PROCEDURE sort-output-procedure
+           END-IF.
+
+       sort-input-procedure.
+           OPEN INPUT film-datei
+           IF ok
                PERFORM UNTIL NOT ok
-                   READ film-datei
+                   READ film-datei NEXT RECORD
                    IF ok
-                       DISPLAY film-id " | "
-                               film-name(1:15) " | "
-                               film-jahr " | "
-                               film-desc(1:15)
+                       PERFORM check-filter-match
+                       IF filter-matches
+                           MOVE film-jahr  TO srt-jahr
+                           MOVE film-name  TO srt-name
+                           MOVE film-id    TO srt-id
+                           MOVE film-desc  TO srt-desc
+                           MOVE film-genre TO srt-genre
+                           RELEASE srt-rec
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE film-datei
+           ELSE
+               DISPLAY "Datei leer oder nicht gefunden"
+           END-IF.
+
+       sort-output-procedure.
+           MOVE ZERO TO ws-screen-line-count
+           MOVE "N" TO ws-paging-flag
+
+           DISPLAY "--- Liste (sortiert) ---"
+           PERFORM UNTIL sort-read-eof OR stop-paging
+               RETURN sort-datei
+                   AT END MOVE "J" TO ws-sort-flag
+               END-RETURN
+               IF NOT sort-read-eof
+                   DISPLAY srt-id " | "
+                           srt-name(1:15) " | "
+                           srt-jahr " | "
+                           srt-desc(1:15) " | "
+                           srt-genre
+                   PERFORM ask-more
+               END-IF
+           END-PERFORM.
+
+       ask-more.
+           ADD 1 TO ws-screen-line-count
+           IF ws-screen-line-count >= ws-page-display-size
+               DISPLAY "Weitere Eintraege anzeigen? (J/N): "
+                   WITH NO ADVANCING
+               ACCEPT ws-more-choice
+               IF ws-more-choice NOT = "J" AND ws-more-choice NOT = "j"
+                   MOVE "J" TO ws-paging-flag
+               END-IF
+               MOVE ZERO TO ws-screen-line-count
+           END-IF.
+
+       ask-sort-choice.
+           DISPLAY "Sortieren nach Jahr (1), Name (2) "
+                   "oder keine Sortierung (N): "
+               WITH NO ADVANCING
+           ACCEPT ws-sort-choice.
+
+       ask-filter.
+           MOVE ZERO TO ws-filter-jahr
+           MOVE SPACES TO ws-filter-name
+           MOVE SPACES TO ws-filter-genre
+
+           DISPLAY "Liste filtern nach Jahr, Name oder Genre? (J/N): "
+               WITH NO ADVANCING
+           ACCEPT ws-filter-choice
+
+           IF ws-filter-choice = "J" OR ws-filter-choice = "j"
+               DISPLAY "Jahr (leer = alle Jahre): " WITH NO ADVANCING
+               ACCEPT ws-filter-jahr-input
+               IF ws-filter-jahr-input NUMERIC
+                   MOVE ws-filter-jahr-input TO ws-filter-jahr
+               END-IF
+
+               DISPLAY "Name enthaelt (leer = egal): "
+                   WITH NO ADVANCING
+               ACCEPT ws-filter-name
+
+               DISPLAY "Genre enthaelt (leer = egal): "
+                   WITH NO ADVANCING
+               ACCEPT ws-filter-genre
+           END-IF.
+
+       check-filter-match.
+           MOVE "J" TO ws-filter-flag
+
+           IF film-is-deleted
+               MOVE "N" TO ws-filter-flag
+           END-IF
+
+           IF filter-matches AND ws-filter-jahr NOT = ZERO
+               IF film-jahr NOT = ws-filter-jahr
+                   MOVE "N" TO ws-filter-flag
+               END-IF
+           END-IF
+
+           IF filter-matches AND ws-filter-name NOT = SPACES
+               PERFORM VARYING ws-filter-len FROM 20 BY -1
+                   UNTIL ws-filter-len = ZERO
+                   OR ws-filter-name(ws-filter-len:1) NOT = SPACE
+                   CONTINUE
+               END-PERFORM
+
+               MOVE ZERO TO ws-name-pos
+               INSPECT film-name TALLYING ws-name-pos
+                   FOR ALL ws-filter-name(1:ws-filter-len)
+               IF ws-name-pos = ZERO
+                   MOVE "N" TO ws-filter-flag
+               END-IF
+           END-IF
+
+           IF filter-matches AND ws-filter-genre NOT = SPACES
+               PERFORM VARYING ws-filter-genre-len FROM 15 BY -1
+                   UNTIL ws-filter-genre-len = ZERO
+                   OR ws-filter-genre(ws-filter-genre-len:1) NOT = SPACE
+                   CONTINUE
+               END-PERFORM
+
+               MOVE ZERO TO ws-genre-pos
+               INSPECT film-genre TALLYING ws-genre-pos
+                   FOR ALL ws-filter-genre(1:ws-filter-genre-len)
+               IF ws-genre-pos = ZERO
+                   MOVE "N" TO ws-filter-flag
+               END-IF
+           END-IF.
+
+       csv-export.
+           OPEN INPUT film-datei
+           IF ok
+               OPEN OUTPUT csv-datei
+               IF csv-ok
+                   MOVE "id,name,jahr,beschreibung,genre" TO csv-rec
+                   WRITE csv-rec
+
+                   PERFORM UNTIL NOT ok
+                       READ film-datei NEXT RECORD
+                       IF ok AND film-is-active
+                           STRING film-id           DELIMITED BY SIZE
+                                  ","                DELIMITED BY SIZE
+                                  film-name          DELIMITED BY SIZE
+                                  ","                DELIMITED BY SIZE
+                                  film-jahr          DELIMITED BY SIZE
+                                  ","                DELIMITED BY SIZE
+                                  film-desc          DELIMITED BY SIZE
+                                  ","                DELIMITED BY SIZE
+                                  film-genre         DELIMITED BY SIZE
+                                  INTO ws-csv-line
+                           END-STRING
+                           MOVE ws-csv-line TO csv-rec
+                           WRITE csv-rec
+                       END-IF
+                   END-PERFORM
+
+                   CLOSE csv-datei
+                   DISPLAY "Export nach filme.csv abgeschlossen!"
+               ELSE
+                   DISPLAY "Fehler beim Schreiben der CSV-Datei!"
+               END-IF
+               CLOSE film-datei
+           ELSE
+               DISPLAY "Datei leer oder nicht gefunden"
+           END-IF.
+
+       batch-load-films.
+           MOVE ZERO TO ws-batch-loaded
+           MOVE ZERO TO ws-batch-skipped
+           ACCEPT ws-today FROM DATE YYYYMMDD
+           COMPUTE ws-max-jahr = ws-today / 10000
+
+           OPEN INPUT import-datei
+           IF import-ok
+               PERFORM UNTIL NOT import-ok
+                   READ import-datei
+                   IF import-ok
+                       MOVE SPACES TO ws-batch-name
+                       MOVE SPACES TO ws-batch-jahr-input
+                       MOVE SPACES TO ws-batch-desc
+                       MOVE SPACES TO ws-batch-genre
+                       UNSTRING import-rec DELIMITED BY ","
+                           INTO ws-batch-name
+                                ws-batch-jahr-input
+                                ws-batch-desc
+                                ws-batch-genre
+
+                       IF ws-batch-name = SPACES OR
+                          ws-batch-desc = SPACES OR
+                          ws-batch-jahr-input NOT NUMERIC
+                           ADD 1 TO ws-batch-skipped
+                       ELSE
+                           IF ws-batch-jahr-input < ws-min-jahr OR
+                              ws-batch-jahr-input > ws-max-jahr
+                               ADD 1 TO ws-batch-skipped
+                           ELSE
+                               MOVE ws-batch-name TO ws-name
+                               PERFORM check-duplicate-title
+                               IF dup-found
+                                   ADD 1 TO ws-batch-skipped
+                               ELSE
+                                   MOVE ws-batch-jahr-input
+                                       TO ws-batch-jahr
+                                   PERFORM get-id
+                                   PERFORM open-film-io
+                                   IF ok
+                                       MOVE last-id TO film-id
+                                       MOVE ws-batch-name TO film-name
+                                       MOVE ws-batch-jahr TO film-jahr
+                                       MOVE ws-batch-desc TO film-desc
+                                       MOVE ws-batch-genre TO film-genre
+                                       MOVE "N" TO film-deleted
+                                       WRITE datei-film
+                                           INVALID KEY
+                                               ADD 1 TO ws-batch-skipped
+                                           NOT INVALID KEY
+                                               ADD 1 TO ws-batch-loaded
+                                               MOVE "HINZUGEFUEGT"
+                                                   TO ws-audit-action
+                                               MOVE SPACES
+                                                   TO ws-audit-detail
+                                               STRING "ID "
+                                                      DELIMITED BY SIZE
+                                                  last-id
+                                                      DELIMITED BY SIZE
+                                                  " "
+                                                      DELIMITED BY SIZE
+                                                  ws-batch-name
+                                                      DELIMITED BY SIZE
+                                                  INTO ws-audit-detail
+                                               END-STRING
+                                               PERFORM write-audit-entry
+                                       END-WRITE
+                                       CLOSE film-datei
+                                   ELSE
+                                       ADD 1 TO ws-batch-skipped
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE import-datei
+               DISPLAY ws-batch-loaded " Film(e) importiert, "
+                       ws-batch-skipped " uebersprungen."
+           ELSE
+               DISPLAY "Import-Datei nicht gefunden!"
+           END-IF.
+
+       print-report.
+           MOVE ZERO TO ws-page-num
+           MOVE ZERO TO ws-line-count
+           MOVE ZERO TO ws-report-total
+
+           MOVE ZERO TO ws-filter-jahr
+           MOVE SPACES TO ws-filter-name
+           MOVE SPACES TO ws-filter-genre
+
+           PERFORM ask-sort-choice
+
+           OPEN OUTPUT report-datei
+           IF report-ok
+               PERFORM write-report-header
+
+               IF ws-sort-choice = "1" OR ws-sort-choice = "2"
+                   PERFORM print-report-sorted
+               ELSE
+                   PERFORM print-report-unsorted
+               END-IF
+
+               PERFORM write-page-footer
+               MOVE SPACES TO report-rec
+               WRITE report-rec
+               MOVE SPACES TO ws-report-line
+               STRING "Gesamtanzahl Filme: " DELIMITED BY SIZE
+                      ws-report-total         DELIMITED BY SIZE
+                      INTO ws-report-line
+               END-STRING
+               MOVE ws-report-line TO report-rec
+               WRITE report-rec
+
+               CLOSE report-datei
+               DISPLAY "Bericht gespeichert in bericht.txt"
+           ELSE
+               DISPLAY "Fehler beim Schreiben des Berichts!"
+           END-IF.
+
+       print-report-unsorted.
+           OPEN INPUT film-datei
+           IF ok
+               PERFORM UNTIL NOT ok
+                   READ film-datei NEXT RECORD
+                   IF ok AND film-is-active
+                       IF ws-line-count >= ws-page-size
+                           PERFORM write-page-footer
+                           PERFORM write-report-header
+                       END-IF
+
+                       MOVE SPACES TO ws-report-line
+                       STRING film-id   DELIMITED BY SIZE
+                              " | "      DELIMITED BY SIZE
+                              film-name  DELIMITED BY SIZE
+                              " | "      DELIMITED BY SIZE
+                              film-jahr  DELIMITED BY SIZE
+                              " | "      DELIMITED BY SIZE
+                              film-desc  DELIMITED BY SIZE
+                              " | "      DELIMITED BY SIZE
+                              film-genre DELIMITED BY SIZE
+                              INTO ws-report-line
+                       END-STRING
+                       MOVE ws-report-line TO report-rec
+                       WRITE report-rec
+
+                       ADD 1 TO ws-line-count
+                       ADD 1 TO ws-report-total
                    END-IF
                END-PERFORM
                CLOSE film-datei
@@ -99,94 +730,670 @@
                DISPLAY "Datei leer oder nicht gefunden"
            END-IF.
 
+       print-report-sorted.
+           MOVE "N" TO ws-sort-flag
+
+           IF ws-sort-choice = "2"
+               SORT sort-datei
+                   ON ASCENDING KEY srt-name
+                   INPUT PROCEDURE sort-input-procedure
+                   OUTPUT PROCEDURE report-output-procedure
+           ELSE
+               SORT sort-datei
+                   ON ASCENDING KEY srt-jahr
+                   INPUT PROCEDURE sort-input-procedure
+                   OUTPUT PROCEDURE report-output-procedure
+           END-IF.
+
+       report-output-procedure.
+           PERFORM UNTIL sort-read-eof
+               RETURN sort-datei
+                   AT END MOVE "J" TO ws-sort-flag
+               END-RETURN
+               IF NOT sort-read-eof
+                   IF ws-line-count >= ws-page-size
+                       PERFORM write-page-footer
+                       PERFORM write-report-header
+                   END-IF
+
+                   MOVE SPACES TO ws-report-line
+                   STRING srt-id   DELIMITED BY SIZE
+                          " | "     DELIMITED BY SIZE
+                          srt-name  DELIMITED BY SIZE
+                          " | "     DELIMITED BY SIZE
+                          srt-jahr  DELIMITED BY SIZE
+                          " | "     DELIMITED BY SIZE
+                          srt-desc  DELIMITED BY SIZE
+                          " | "     DELIMITED BY SIZE
+                          srt-genre DELIMITED BY SIZE
+                          INTO ws-report-line
+                   END-STRING
+                   MOVE ws-report-line TO report-rec
+                   WRITE report-rec
+
+                   ADD 1 TO ws-line-count
+                   ADD 1 TO ws-report-total
+               END-IF
+           END-PERFORM.
+
+       write-report-header.
+           ADD 1 TO ws-page-num
+           MOVE ZERO TO ws-line-count
+
+           MOVE SPACES TO report-rec
+           MOVE "*** Filmkatalog-Bericht ***" TO report-rec
+           WRITE report-rec
+
+           MOVE SPACES TO ws-report-line
+           STRING "Seite: " DELIMITED BY SIZE
+                  ws-page-num DELIMITED BY SIZE
+                  INTO ws-report-line
+           END-STRING
+           MOVE ws-report-line TO report-rec
+           WRITE report-rec
+
+           MOVE SPACES TO report-rec
+           WRITE report-rec
+
+           MOVE "ID   | Name                 | Jahr | Beschr.   | Genre"
+               TO report-rec
+           WRITE report-rec.
+
+       write-page-footer.
+           MOVE SPACES TO report-rec
+           WRITE report-rec
+
+           MOVE SPACES TO ws-report-line
+           STRING "--- Ende Seite " DELIMITED BY SIZE
+                  ws-page-num       DELIMITED BY SIZE
+                  " ---"            DELIMITED BY SIZE
+                  INTO ws-report-line
+           END-STRING
+           MOVE ws-report-line TO report-rec
+           WRITE report-rec.
+
            add-film.
            PERFORM get-id
 
-           DISPLAY "Name: " WITH NO ADVANCING
-           ACCEPT ws-name
+           MOVE SPACES TO ws-name
+           PERFORM UNTIL ws-name NOT = SPACES
+               DISPLAY "Name: " WITH NO ADVANCING
+               ACCEPT ws-name
+               IF ws-name = SPACES
+                   DISPLAY "Fehler! Name darf nicht leer sein!"
+               END-IF
+           END-PERFORM
 
            *> --- БЕЗПЕЧНИЙ ВВІД РОКУ ---
            MOVE ZERO TO ws-jahr
+           ACCEPT ws-today FROM DATE YYYYMMDD
+           COMPUTE ws-max-jahr = ws-today / 10000
 
            PERFORM UNTIL ws-jahr > 0
                DISPLAY "Jahr (nur Zahlen): " WITH NO ADVANCING
                ACCEPT ws-jahr-input
 
                IF ws-jahr-input NUMERIC
-                   MOVE ws-jahr-input TO ws-jahr
+                   IF ws-jahr-input >= ws-min-jahr AND
+                      ws-jahr-input <= ws-max-jahr
+                       MOVE ws-jahr-input TO ws-jahr
+                   ELSE
+                       DISPLAY "Fehler! Jahr muss zwischen "
+                               ws-min-jahr " und " ws-max-jahr
+                               " liegen!"
+                   END-IF
                ELSE
                    DISPLAY "Fehler! Nur Zahlen eingeben!"
                END-IF
            END-PERFORM
            *> --- КІНЕЦЬ БЛОКУ ---
 
-           DISPLAY "Beschreibung: " WITH NO ADVANCING
-           ACCEPT ws-desc
+           MOVE SPACES TO ws-desc
+           PERFORM UNTIL ws-desc NOT = SPACES
+               DISPLAY "Beschreibung: " WITH NO ADVANCING
+               ACCEPT ws-desc
+               IF ws-desc = SPACES
+                   DISPLAY "Fehler! Beschreibung darf nicht leer "
+                           "sein!"
+               END-IF
+           END-PERFORM
 
-           OPEN EXTEND film-datei
-           IF ok
-               MOVE last-id TO film-id
-               MOVE ws-name TO film-name
-               MOVE ws-jahr TO film-jahr
-               MOVE ws-desc TO film-desc
+           DISPLAY "Genre: " WITH NO ADVANCING
+           ACCEPT ws-genre
 
-               WRITE datei-film
-               DISPLAY "Gespeichert!"
-               CLOSE film-datei
+           PERFORM check-duplicate-title
+
+           MOVE "J" TO ws-confirm
+           IF dup-found
+               DISPLAY "Achtung! Ein Film mit diesem Titel "
+                       "existiert bereits."
+               DISPLAY "Trotzdem speichern? (J/N): "
+                       WITH NO ADVANCING
+               ACCEPT ws-confirm
+           END-IF
+
+           IF ws-confirm = "J" OR ws-confirm = "j"
+               PERFORM open-film-io
+               IF ok
+                   MOVE last-id TO film-id
+                   MOVE ws-name TO film-name
+                   MOVE ws-jahr TO film-jahr
+                   MOVE ws-desc TO film-desc
+                   MOVE ws-genre TO film-genre
+                   MOVE "N" TO film-deleted
+
+                   WRITE datei-film
+                       INVALID KEY
+                           DISPLAY "Fehler! Film-ID existiert "
+                                   "bereits!"
+                       NOT INVALID KEY
+                           DISPLAY "Gespeichert!"
+
+                           MOVE "HINZUGEFUEGT" TO ws-audit-action
+                           MOVE SPACES TO ws-audit-detail
+                           STRING "ID " DELIMITED BY SIZE
+                                  last-id DELIMITED BY SIZE
+                                  " " DELIMITED BY SIZE
+                                  ws-name DELIMITED BY SIZE
+                                  INTO ws-audit-detail
+                           END-STRING
+                           PERFORM write-audit-entry
+                   END-WRITE
+                   CLOSE film-datei
+               ELSE
+                   DISPLAY "Fehler beim Oeffnen!"
+               END-IF
            ELSE
-               DISPLAY "Fehler beim Oeffnen!"
+               DISPLAY "Abgebrochen."
            END-IF.
 
-              delete-film.
+       check-duplicate-title.
+           MOVE "N" TO ws-dup-flag
+           OPEN INPUT film-datei
+           IF ok
+               PERFORM UNTIL NOT ok
+                   READ film-datei NEXT RECORD
+                   IF ok AND film-is-active
+                       IF film-name = ws-name
+                           MOVE "J" TO ws-dup-flag
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE film-datei
+           END-IF.
 
+       delete-film.
            DISPLAY "ID zum Loeschen: " WITH NO ADVANCING
            ACCEPT delete-id
 
-           OPEN INPUT film-datei
-           OPEN OUTPUT temp-datei
+           PERFORM begin-protected-op
 
+           PERFORM open-film-io
            IF ok
+               MOVE delete-id TO film-id
+               READ film-datei
+                   INVALID KEY
+                       DISPLAY "Film nicht gefunden!"
+               END-READ
+               IF ok
+                   MOVE "J" TO film-deleted
+                   REWRITE datei-film
+                       INVALID KEY
+                           DISPLAY "Fehler beim Loeschen!"
+                       NOT INVALID KEY
+                           DISPLAY "Film geloescht!"
+                           MOVE "GELOESCHT" TO ws-audit-action
+                           MOVE SPACES TO ws-audit-detail
+                           STRING "ID " DELIMITED BY SIZE
+                                  delete-id DELIMITED BY SIZE
+                                  INTO ws-audit-detail
+                           END-STRING
+                           PERFORM write-audit-entry
+                   END-REWRITE
+               END-IF
+               CLOSE film-datei
+           ELSE
+               DISPLAY "Fehler!"
+           END-IF
+
+           PERFORM end-protected-op.
+
+       delete-by-year.
+           DISPLAY "Jahr zum Loeschen: " WITH NO ADVANCING
+           ACCEPT delete-jahr
+
+           MOVE ZERO TO ws-bulk-deleted
+
+           PERFORM begin-protected-op
+
+           PERFORM open-film-io
+           IF ok
+               PERFORM UNTIL NOT ok
+                   READ film-datei NEXT RECORD
+                   IF ok AND film-is-active AND
+                      film-jahr = delete-jahr
+                       MOVE "J" TO film-deleted
+                       REWRITE datei-film
+                           INVALID KEY
+                               DISPLAY "Fehler beim Loeschen!"
+                           NOT INVALID KEY
+                               ADD 1 TO ws-bulk-deleted
+                       END-REWRITE
+                   END-IF
+               END-PERFORM
+               CLOSE film-datei
+
+               DISPLAY ws-bulk-deleted " Film(e) geloescht."
+               IF ws-bulk-deleted > ZERO
+                   MOVE "GELOESCHT (JAHR)" TO ws-audit-action
+                   MOVE SPACES TO ws-audit-detail
+                   STRING "Jahr " DELIMITED BY SIZE
+                          delete-jahr DELIMITED BY SIZE
+                          " (" DELIMITED BY SIZE
+                          ws-bulk-deleted DELIMITED BY SIZE
+                          " Film(e))" DELIMITED BY SIZE
+                          INTO ws-audit-detail
+                   END-STRING
+                   PERFORM write-audit-entry
+               END-IF
+           ELSE
+               DISPLAY "Fehler!"
+           END-IF
+
+           PERFORM end-protected-op.
+
+       write-audit-entry.
+           ACCEPT ws-audit-date FROM DATE YYYYMMDD
+           ACCEPT ws-audit-time FROM TIME
+
+           OPEN EXTEND audit-datei
+           IF audit-ok
+               MOVE SPACES TO ws-audit-line
+               STRING ws-audit-date   DELIMITED BY SIZE
+                      " "             DELIMITED BY SIZE
+                      ws-audit-time   DELIMITED BY SIZE
+                      " "             DELIMITED BY SIZE
+                      ws-audit-action DELIMITED BY SIZE
+                      " "             DELIMITED BY SIZE
+                      ws-audit-detail DELIMITED BY SIZE
+                      INTO ws-audit-line
+               END-STRING
+               MOVE ws-audit-line TO audit-rec
+               WRITE audit-rec
+               CLOSE audit-datei
+           END-IF.
+
+       list-hidden-films.
+           OPEN INPUT film-datei
+           IF ok
+               DISPLAY "--- Geloeschte Filme ---"
                PERFORM UNTIL NOT ok
-                   READ film-datei
+                   READ film-datei NEXT RECORD
                    IF ok
-                       IF film-id NOT = delete-id
-                           MOVE film-id   TO t-id
-                           MOVE film-name TO t-name
-                           MOVE film-jahr TO t-jahr
-                           MOVE film-desc TO t-desc
-                           WRITE temp-film
+                       IF film-is-deleted
+                           DISPLAY film-id " | "
+                                   film-name(1:15) " | "
+                                   film-jahr " | "
+                                   film-desc(1:15) " | "
+                                   film-genre
                        END-IF
                    END-IF
                END-PERFORM
+               CLOSE film-datei
+           ELSE
+               DISPLAY "Datei leer oder nicht gefunden"
+           END-IF.
 
+       restore-film.
+           DISPLAY "ID zum Wiederherstellen: " WITH NO ADVANCING
+           ACCEPT restore-id
+
+           PERFORM open-film-io
+           IF ok
+               MOVE restore-id TO film-id
+               READ film-datei
+                   INVALID KEY
+                       DISPLAY "Film nicht gefunden!"
+               END-READ
+               IF ok
+                   IF film-is-deleted
+                       MOVE "N" TO film-deleted
+                       REWRITE datei-film
+                           INVALID KEY
+                               DISPLAY "Fehler beim Wiederherstellen!"
+                           NOT INVALID KEY
+                               DISPLAY "Film wiederhergestellt!"
+                       END-REWRITE
+                   ELSE
+                       DISPLAY "Film ist nicht geloescht."
+                   END-IF
+               END-IF
+               CLOSE film-datei
+           ELSE
+               DISPLAY "Fehler!"
+           END-IF.
+
+       show-statistics.
+           MOVE ZERO TO ws-stat-total
+           MOVE ZERO TO ws-stat-decade-total
+           MOVE ZERO TO ws-stat-genre-total
+           INITIALIZE ws-stat-decade-table
+           INITIALIZE ws-stat-genre-table
+
+           OPEN INPUT film-datei
+           IF ok
+               PERFORM UNTIL NOT ok
+                   READ film-datei NEXT RECORD
+                   IF ok AND film-is-active
+                       ADD 1 TO ws-stat-total
+                       COMPUTE ws-stat-decade = (film-jahr / 10) * 10
+                       PERFORM update-decade-stat
+                       PERFORM update-genre-stat
+                   END-IF
+               END-PERFORM
                CLOSE film-datei
-               CLOSE temp-datei
 
-               *> 🔥 ВАЖЛИВА ЧАСТИНА
-               CALL "SYSTEM" USING "del filme.dat"
-               CALL "SYSTEM" USING "rename temp.dat filme.dat"
+               DISPLAY "--- Katalogstatistik ---"
+               DISPLAY "Filme insgesamt: " ws-stat-total
+
+               DISPLAY "Nach Jahrzehnt:"
+               PERFORM VARYING ws-stat-idx FROM 1 BY 1
+                   UNTIL ws-stat-idx > ws-stat-decade-total
+                   DISPLAY "  " ws-stat-decade-value(ws-stat-idx)
+                           "er: " ws-stat-decade-count(ws-stat-idx)
+               END-PERFORM
 
-               DISPLAY "Film geloescht!"
+               DISPLAY "Nach Genre:"
+               PERFORM VARYING ws-stat-idx FROM 1 BY 1
+                   UNTIL ws-stat-idx > ws-stat-genre-total
+                   DISPLAY "  " ws-stat-genre-name(ws-stat-idx)
+                           ": " ws-stat-genre-count(ws-stat-idx)
+               END-PERFORM
+           ELSE
+               DISPLAY "Datei leer oder nicht gefunden"
+           END-IF.
+
+       update-decade-stat.
+           MOVE "N" TO ws-stat-found
+           PERFORM VARYING ws-stat-idx FROM 1 BY 1
+               UNTIL ws-stat-idx > ws-stat-decade-total OR stat-found
+               IF ws-stat-decade-value(ws-stat-idx) = ws-stat-decade
+                   ADD 1 TO ws-stat-decade-count(ws-stat-idx)
+                   MOVE "J" TO ws-stat-found
+               END-IF
+           END-PERFORM
+
+           IF NOT stat-found AND ws-stat-decade-total < 20
+               ADD 1 TO ws-stat-decade-total
+               MOVE ws-stat-decade TO
+                   ws-stat-decade-value(ws-stat-decade-total)
+               MOVE 1 TO ws-stat-decade-count(ws-stat-decade-total)
+           END-IF.
+
+       update-genre-stat.
+           MOVE "N" TO ws-stat-found
+           PERFORM VARYING ws-stat-idx FROM 1 BY 1
+               UNTIL ws-stat-idx > ws-stat-genre-total OR stat-found
+               IF ws-stat-genre-name(ws-stat-idx) = film-genre
+                   ADD 1 TO ws-stat-genre-count(ws-stat-idx)
+                   MOVE "J" TO ws-stat-found
+               END-IF
+           END-PERFORM
+
+           IF NOT stat-found AND ws-stat-genre-total < 30
+               ADD 1 TO ws-stat-genre-total
+               MOVE film-genre TO
+                   ws-stat-genre-name(ws-stat-genre-total)
+               MOVE 1 TO ws-stat-genre-count(ws-stat-genre-total)
+           END-IF.
+
+       update-film.
+           DISPLAY "ID zum Aktualisieren: " WITH NO ADVANCING
+           ACCEPT update-id
+
+           PERFORM open-film-io
+           IF ok
+               MOVE update-id TO film-id
+               READ film-datei
+                   INVALID KEY
+                       DISPLAY "Film nicht gefunden!"
+               END-READ
+
+               IF ok
+                   DISPLAY "Aktueller Name: " film-name
+                   DISPLAY "Neuer Name (Enter = unveraendert): "
+                       WITH NO ADVANCING
+                   ACCEPT ws-name
+                   IF ws-name NOT = SPACES
+                       MOVE ws-name TO film-name
+                   END-IF
+
+                   DISPLAY "Aktuelles Jahr: " film-jahr
+                   DISPLAY "Neues Jahr (0000 = unveraendert): "
+                       WITH NO ADVANCING
+                   ACCEPT ws-jahr-input
+                   ACCEPT ws-today FROM DATE YYYYMMDD
+                   COMPUTE ws-max-jahr = ws-today / 10000
+                   IF ws-jahr-input NUMERIC AND
+                      ws-jahr-input NOT = ZERO
+                       IF ws-jahr-input >= ws-min-jahr AND
+                          ws-jahr-input <= ws-max-jahr
+                           MOVE ws-jahr-input TO film-jahr
+                       ELSE
+                           DISPLAY "Fehler! Jahr muss zwischen "
+                                   ws-min-jahr " und " ws-max-jahr
+                                   " liegen! Jahr nicht geaendert."
+                       END-IF
+                   END-IF
+
+                   DISPLAY "Aktuelle Beschreibung: " film-desc
+                   DISPLAY "Neue Beschreibung (Enter = "
+                       "unveraendert): " WITH NO ADVANCING
+                   ACCEPT ws-desc
+                   IF ws-desc NOT = SPACES
+                       MOVE ws-desc TO film-desc
+                   END-IF
+
+                   DISPLAY "Aktuelles Genre: " film-genre
+                   DISPLAY "Neues Genre (Enter = unveraendert): "
+                       WITH NO ADVANCING
+                   ACCEPT ws-genre
+                   IF ws-genre NOT = SPACES
+                       MOVE ws-genre TO film-genre
+                   END-IF
+
+                   REWRITE datei-film
+                       INVALID KEY
+                           DISPLAY "Fehler beim Aktualisieren!"
+                       NOT INVALID KEY
+                           DISPLAY "Film aktualisiert!"
+                   END-REWRITE
+               END-IF
+               CLOSE film-datei
            ELSE
                DISPLAY "Fehler!"
            END-IF.
 
        get-id.
-           MOVE ZERO TO last-id
+           OPEN I-O nextid-datei
+           IF nextid-ok
+               READ nextid-datei
+                   AT END MOVE "10" TO nextid-status
+               END-READ
+               IF nextid-ok
+                   MOVE nextid-value TO last-id
+                   ADD 1 TO nextid-value
+                   REWRITE nextid-rec
+                   CLOSE nextid-datei
+               ELSE
+                   CLOSE nextid-datei
+                   PERFORM seed-next-id
+                   OPEN OUTPUT nextid-datei
+                   COMPUTE last-id = ws-seed-max-id + 1
+                   COMPUTE nextid-value = ws-seed-max-id + 2
+                   WRITE nextid-rec
+                   CLOSE nextid-datei
+               END-IF
+           ELSE
+               PERFORM seed-next-id
+               OPEN OUTPUT nextid-datei
+               COMPUTE last-id = ws-seed-max-id + 1
+               COMPUTE nextid-value = ws-seed-max-id + 2
+               WRITE nextid-rec
+               CLOSE nextid-datei
+           END-IF.
 
+       seed-next-id.
+           MOVE ZERO TO ws-seed-max-id
            OPEN INPUT film-datei
            IF ok
                PERFORM UNTIL NOT ok
-                   READ film-datei
-                   IF ok
-                       MOVE film-id TO last-id
+                   READ film-datei NEXT RECORD
+                   IF ok AND film-id > ws-seed-max-id
+                       MOVE film-id TO ws-seed-max-id
                    END-IF
                END-PERFORM
                CLOSE film-datei
+           END-IF.
+
+       add-actor.
+           DISPLAY "Film ID: " WITH NO ADVANCING
+           ACCEPT ws-actor-film-id
+           DISPLAY "Schauspieler Name: " WITH NO ADVANCING
+           ACCEPT ws-actor-name
+
+           PERFORM get-next-actor-id
+
+           PERFORM open-actor-io
+           IF actor-ok
+               MOVE ws-last-actor-id TO a-actor-id
+               MOVE ws-actor-film-id TO a-film-id
+               MOVE ws-actor-name    TO a-name
+               WRITE datei-actor
+                   INVALID KEY DISPLAY "Fehler beim Speichern!"
+               END-WRITE
+               DISPLAY "Schauspieler gespeichert!"
+               CLOSE actor-datei
+           ELSE
+               DISPLAY "Fehler beim Oeffnen!"
+           END-IF.
+
+       get-next-actor-id.
+           MOVE ZERO TO ws-last-actor-id
+           OPEN INPUT actor-datei
+           IF actor-ok
+               PERFORM UNTIL NOT actor-ok
+                   READ actor-datei NEXT RECORD
+                   IF actor-ok
+                       MOVE a-actor-id TO ws-last-actor-id
+                   END-IF
+               END-PERFORM
+               CLOSE actor-datei
            END-IF
+           ADD 1 TO ws-last-actor-id.
+
+       find-by-actor.
+           DISPLAY "Suche nach Name (1) oder Film-ID (2)? "
+               WITH NO ADVANCING
+           ACCEPT ws-actor-choice
+
+           IF ws-actor-choice = "2"
+               PERFORM list-actors-for-film
+           ELSE
+               PERFORM list-films-for-actor
+           END-IF.
+
+       list-films-for-actor.
+           DISPLAY "Schauspieler: " WITH NO ADVANCING
+           ACCEPT ws-actor-name
+
+           OPEN INPUT actor-datei
+           IF actor-ok
+               MOVE ws-actor-name TO a-name
+               START actor-datei KEY IS EQUAL a-name
+                   INVALID KEY
+                       DISPLAY "Kein Schauspieler gefunden."
+               END-START
+
+               IF actor-ok
+                   PERFORM UNTIL NOT actor-ok
+                       READ actor-datei NEXT RECORD
+                       IF actor-ok
+                           IF a-name = ws-actor-name
+                               MOVE a-film-id TO lookup-id
+                               PERFORM show-film-by-lookup-id
+                           ELSE
+                               MOVE "10" TO actor-status
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-IF
+               CLOSE actor-datei
+           END-IF.
+
+       list-actors-for-film.
+           DISPLAY "Film-ID: " WITH NO ADVANCING
+           ACCEPT ws-actor-film-id
 
-           IF last-id = 0
-               MOVE 1 TO last-id
+           OPEN INPUT actor-datei
+           IF actor-ok
+               MOVE ws-actor-film-id TO a-film-id
+               START actor-datei KEY IS EQUAL a-film-id
+                   INVALID KEY
+                       DISPLAY "Keine Schauspieler gefunden."
+               END-START
+
+               IF actor-ok
+                   PERFORM UNTIL NOT actor-ok
+                       READ actor-datei NEXT RECORD
+                       IF actor-ok
+                           IF a-film-id = ws-actor-film-id
+                               DISPLAY a-actor-id " | " a-name
+                           ELSE
+                               MOVE "10" TO actor-status
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-IF
+               CLOSE actor-datei
+           END-IF.
+
+       find-film-by-id.
+           DISPLAY "Film-ID: " WITH NO ADVANCING
+           ACCEPT lookup-id
+
+           OPEN INPUT film-datei
+           IF ok
+               MOVE lookup-id TO film-id
+               READ film-datei
+                   INVALID KEY
+                       DISPLAY "Film nicht gefunden!"
+               END-READ
+               IF ok
+                   IF film-is-deleted
+                       DISPLAY "Film nicht gefunden!"
+                   ELSE
+                       DISPLAY film-id " | " film-name " | "
+                               film-jahr " | " film-desc " | "
+                               film-genre
+                   END-IF
+               END-IF
+               CLOSE film-datei
            ELSE
-               ADD 1 TO last-id
-           END-IF.
\ No newline at end of file
+               DISPLAY "Datei leer oder nicht gefunden"
+           END-IF.
+
+       show-film-by-lookup-id.
+           OPEN INPUT film-datei
+           IF ok
+               MOVE lookup-id TO film-id
+               READ film-datei
+                   INVALID KEY CONTINUE
+               END-READ
+               IF ok AND film-is-active
+                   DISPLAY film-id " | " film-name " | "
+                           film-jahr " | " film-desc " | "
+                           film-genre
+               END-IF
+               CLOSE film-datei
+           END-IF.
